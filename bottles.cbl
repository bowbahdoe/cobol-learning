@@ -1,19 +1,81 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BOTTLES.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOTTLES-RPT ASSIGN TO "BOTLRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BOTTLES-RPT.
+       01  BOTTLES-RPT-RECORD.
+           05  RPT-COUNT PICTURE 99.
+           05  RPT-SEP PICTURE X(01).
+           05  RPT-TEXT PICTURE X(40).
+
        WORKING-STORAGE SECTION.
        77  BOTTLES-ON-WALL PIC 99.
+           88 LAST-BOTTLE VALUE 1.
+       COPY auditlog.
+
+       LINKAGE SECTION.
+       77  BOTTLES-START-PARAM PICTURE 99.
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING BOTTLES-START-PARAM.
            PERFORM BEGIN.
+           GOBACK.
        BEGIN.
+           OPEN OUTPUT BOTTLES-RPT.
            PERFORM VARYING BOTTLES-ON-WALL
-                   FROM 99 BY -1
+                   FROM BOTTLES-START-PARAM BY -1
                    UNTIL BOTTLES-ON-WALL IS ZERO
-               DISPLAY BOTTLES-ON-WALL, ' Bottles of beer on the wall'
-               DISPLAY BOTTLES-ON-WALL, ' Bottles of beer.'
-               DISPLAY 'Take one down pass it around'
+               IF LAST-BOTTLE
+                   DISPLAY BOTTLES-ON-WALL,
+                       ' Bottle of beer on the wall'
+                   DISPLAY BOTTLES-ON-WALL, ' Bottle of beer.'
+                   DISPLAY 'Take it down and pass it around,'
+                   MOVE BOTTLES-ON-WALL TO RPT-COUNT
+                   MOVE 'Bottle of beer on the wall' TO RPT-TEXT
+                   PERFORM WRITE-REPORT-LINE
+                   MOVE BOTTLES-ON-WALL TO RPT-COUNT
+                   MOVE 'Bottle of beer.' TO RPT-TEXT
+                   PERFORM WRITE-REPORT-LINE
+                   MOVE ZERO TO RPT-COUNT
+                   MOVE 'Take it down and pass it around,' TO RPT-TEXT
+                   PERFORM WRITE-REPORT-LINE
+               ELSE
+                   DISPLAY BOTTLES-ON-WALL,
+                       ' Bottles of beer on the wall'
+                   DISPLAY BOTTLES-ON-WALL, ' Bottles of beer.'
+                   DISPLAY 'Take one down pass it around'
+                   MOVE BOTTLES-ON-WALL TO RPT-COUNT
+                   MOVE 'Bottles of beer on the wall' TO RPT-TEXT
+                   PERFORM WRITE-REPORT-LINE
+                   MOVE BOTTLES-ON-WALL TO RPT-COUNT
+                   MOVE 'Bottles of beer.' TO RPT-TEXT
+                   PERFORM WRITE-REPORT-LINE
+                   MOVE ZERO TO RPT-COUNT
+                   MOVE 'Take one down pass it around' TO RPT-TEXT
+                   PERFORM WRITE-REPORT-LINE
+               END-IF
            END-PERFORM.
            DISPLAY 'No more bottles of beer on the wall'.
+           MOVE ZERO TO RPT-COUNT.
+           MOVE 'No more bottles of beer on the wall' TO RPT-TEXT.
+           PERFORM WRITE-REPORT-LINE.
+           CLOSE BOTTLES-RPT.
+
+           MOVE "BOTTLES " TO AUDIT-PROGRAM-NAME.
+           MOVE SPACES TO AUDIT-INPUT-TEXT.
+           STRING "START=" BOTTLES-START-PARAM DELIMITED BY SIZE
+               INTO AUDIT-INPUT-TEXT.
+           MOVE "STATUS=COMPLETED" TO AUDIT-RESULT-TEXT.
+           CALL "AUDITLOG" USING AUDIT-PROGRAM-NAME, AUDIT-INPUT-TEXT,
+               AUDIT-RESULT-TEXT.
+
+       WRITE-REPORT-LINE.
+           MOVE SPACE TO RPT-SEP.
+           WRITE BOTTLES-RPT-RECORD.
        END PROGRAM BOTTLES.
