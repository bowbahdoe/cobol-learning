@@ -5,29 +5,52 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77  N PICTURE 9999.
-       77  DIV-BY-2 PICTURE 9999.
+       77  N PICTURE 9(5).
+       77  DIV-BY-2 PICTURE 9(5).
        77  MODULUS PICTURE 9.
-       77  STEPS-TAKEN PICTURE 9999.
+       77  N-OVERFLOW-SWITCH PICTURE X VALUE 'N'.
+           88 N-WOULD-OVERFLOW VALUE 'Y'.
+       COPY auditlog.
 
        LINKAGE SECTION.
-       77  N-PARAM PICTURE 9999.
-       77  STEPS-NEEDED-OUT PICTURE 999.
+       COPY numutil.
 
-       PROCEDURE DIVISION USING N-PARAM, STEPS-NEEDED-OUT.
-           MOVE N-PARAM TO N.
-           SET STEPS-NEEDED-OUT TO 0.
+       PROCEDURE DIVISION USING NUMUTIL-N-INT, NUMUTIL-RESULT-INT,
+           NUMUTIL-STATUS.
+           MOVE NUMUTIL-N-INT TO N.
+           SET NUMUTIL-RESULT-INT TO 0.
+           SET NUMUTIL-STATUS-OK TO TRUE.
 
-           PERFORM UNTIL N <= 1
+           PERFORM UNTIL N <= 1 OR N-WOULD-OVERFLOW
                DISPLAY N
                DIVIDE N BY 2 GIVING DIV-BY-2 REMAINDER MODULUS
                IF MODULUS = 0 THEN
                    MOVE DIV-BY-2 TO N
+                   ADD 1 TO NUMUTIL-RESULT-INT
                ELSE
-                   COMPUTE N = (N * 3) + 1
+                   IF N > 33332 THEN
+                       SET N-WOULD-OVERFLOW TO TRUE
+                       SET NUMUTIL-STATUS-OVERFLOW TO TRUE
+                   ELSE
+                       COMPUTE N = (N * 3) + 1
+                       ADD 1 TO NUMUTIL-RESULT-INT
+                   END-IF
                END-IF
-               ADD 1 TO STEPS-NEEDED-OUT
            END-PERFORM.
 
            DISPLAY N.
+
+           MOVE "COLLATZ " TO AUDIT-PROGRAM-NAME.
+           MOVE SPACES TO AUDIT-INPUT-TEXT.
+           STRING "N=" NUMUTIL-N-INT DELIMITED BY SIZE
+               INTO AUDIT-INPUT-TEXT.
+           IF NUMUTIL-STATUS-OVERFLOW
+               MOVE "STATUS=OVERFLOW" TO AUDIT-RESULT-TEXT
+           ELSE
+               MOVE SPACES TO AUDIT-RESULT-TEXT
+               STRING "STEPS=" NUMUTIL-RESULT-INT DELIMITED BY SIZE
+                   INTO AUDIT-RESULT-TEXT
+           END-IF.
+           CALL "AUDITLOG" USING AUDIT-PROGRAM-NAME, AUDIT-INPUT-TEXT,
+               AUDIT-RESULT-TEXT.
        END PROGRAM COLLATZ.
