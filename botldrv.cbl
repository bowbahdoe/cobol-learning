@@ -0,0 +1,28 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BOTLDRV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT START-FILE ASSIGN TO "BOTLIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  START-FILE.
+       01  START-RECORD PICTURE 99.
+
+       WORKING-STORAGE SECTION.
+       77  START-COUNT-PARAM PICTURE 99.
+
+       PROCEDURE DIVISION.
+           PERFORM BEGIN.
+       BEGIN.
+           OPEN INPUT START-FILE.
+           READ START-FILE INTO START-COUNT-PARAM
+               AT END MOVE 99 TO START-COUNT-PARAM
+           END-READ.
+           CLOSE START-FILE.
+           CALL "BOTTLES" USING START-COUNT-PARAM.
+           STOP RUN.
+       END PROGRAM BOTLDRV.
