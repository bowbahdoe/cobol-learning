@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SQRTDRV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT N-FILE ASSIGN TO "SQRTIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  N-FILE.
+       01  N-FILE-RECORD.
+           05  NFR-N               PICTURE 9(5).
+           05  NFR-EPSILON         PICTURE 9(5)V9(5).
+           05  NFR-TRACE-SWITCH    PICTURE X.
+
+       WORKING-STORAGE SECTION.
+       77  EOF-SWITCH PICTURE X VALUE 'N'.
+           88 NO-MORE-RECORDS VALUE 'Y'.
+       COPY numutil.
+       77  EPSILON-PARAM PICTURE 9(5)V9(5) VALUE ZERO.
+       77  ITERATIONS-OUT PICTURE 9(4).
+       77  TRACE-SWITCH-PARAM PICTURE X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+           PERFORM BEGIN.
+       BEGIN.
+           OPEN INPUT N-FILE.
+           PERFORM READ-NEXT-RECORD.
+           PERFORM PROCESS-ONE-N UNTIL NO-MORE-RECORDS.
+           CLOSE N-FILE.
+           STOP RUN.
+
+       PROCESS-ONE-N.
+           MOVE NFR-N TO NUMUTIL-N-INT.
+           MOVE NFR-EPSILON TO EPSILON-PARAM.
+           MOVE NFR-TRACE-SWITCH TO TRACE-SWITCH-PARAM.
+           CALL "SQRT" USING NUMUTIL-N-INT, NUMUTIL-RESULT-DEC,
+               EPSILON-PARAM, ITERATIONS-OUT, NUMUTIL-STATUS,
+               TRACE-SWITCH-PARAM.
+           IF NUMUTIL-STATUS-MAX-ITER
+               DISPLAY "N = " NUMUTIL-N-INT
+                   ", DID NOT CONVERGE WITHIN MAXIMUM ITERATIONS"
+           ELSE
+               DISPLAY "N = " NUMUTIL-N-INT ", SQRT = "
+                   NUMUTIL-RESULT-DEC ", ITERATIONS = " ITERATIONS-OUT
+           END-IF.
+           PERFORM READ-NEXT-RECORD.
+
+       READ-NEXT-RECORD.
+           READ N-FILE
+               AT END SET NO-MORE-RECORDS TO TRUE
+           END-READ.
+       END PROGRAM SQRTDRV.
