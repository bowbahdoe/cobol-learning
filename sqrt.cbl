@@ -10,18 +10,36 @@
        77  HIGH PIC 9(5)V9(5).
        77  LOW PIC 9(5)V9(5).
        77  HIGH-LOW-SWAP PIC 9(5)V9(5).
-       77  EPSILON PIC 9(5)V9(5) VALUE 0.01.
+       77  EPSILON PIC 9(5)V9(5).
        77  ERROR-AMT PIC 9(5)V9(5).
        77  ERROR-KIND PIC X.
            88 TOO-HIGH VALUE 'H'.
            88 TOO-LOW VALUE 'L'.
+       77  MAX-ITERATIONS PIC 9(4) VALUE 1000.
+       COPY auditlog.
 
        LINKAGE SECTION.
-       77  N-PARAM PICTURE 9(5).
-       77  SQRT-OUT PICTURE 9(5)V9(5).
+       COPY numutil.
+       77  EPSILON-PARAM PICTURE 9(5)V9(5).
+       77  ITERATIONS-OUT PICTURE 9(4).
+       77  TRACE-SWITCH-PARAM PICTURE X.
+           88 TRACE-IS-ON VALUE 'Y'.
 
-       PROCEDURE DIVISION USING N-PARAM, SQRT-OUT.
-           MOVE N-PARAM TO N.
+       PROCEDURE DIVISION USING NUMUTIL-N-INT, NUMUTIL-RESULT-DEC,
+           EPSILON-PARAM, ITERATIONS-OUT, NUMUTIL-STATUS,
+           TRACE-SWITCH-PARAM.
+           MOVE NUMUTIL-N-INT TO N.
+           SET NUMUTIL-STATUS-OK TO TRUE.
+           MOVE ZERO TO ITERATIONS-OUT.
+           IF EPSILON-PARAM = ZERO OR EPSILON-PARAM = SPACES
+               MOVE 0.01 TO EPSILON
+           ELSE
+               MOVE EPSILON-PARAM TO EPSILON
+           END-IF.
+           IF N = ZERO
+               MOVE ZERO TO NUMUTIL-RESULT-DEC
+               GO TO SQRT-EXIT
+           END-IF.
            GO TO BEGIN.
 
            COMPUTE-ERROR.
@@ -34,14 +52,16 @@
            END-IF.
 
            SHOW-INFO.
-               PERFORM
-                   DISPLAY LOW, ' LOW'
-                   DISPLAY HIGH, ' HIGH'
-                   DISPLAY GUESS, ' GUESS'
-                   DISPLAY N, ' N'
-                   DISPLAY ERROR-AMT, ' ERROR-AMT'
-                   DISPLAY EPSILON, 'EPSILON'
-               END-PERFORM.
+               IF TRACE-IS-ON
+                   PERFORM
+                       DISPLAY LOW, ' LOW'
+                       DISPLAY HIGH, ' HIGH'
+                       DISPLAY GUESS, ' GUESS'
+                       DISPLAY N, ' N'
+                       DISPLAY ERROR-AMT, ' ERROR-AMT'
+                       DISPLAY EPSILON, 'EPSILON'
+                   END-PERFORM
+               END-IF.
 
            BEGIN.
            SET HIGH TO N.
@@ -51,20 +71,44 @@
            PERFORM COMPUTE-ERROR.
            PERFORM SHOW-INFO.
            PERFORM UNTIL ERROR-AMT < EPSILON
+                   OR ITERATIONS-OUT >= MAX-ITERATIONS
                IF TOO-HIGH
                    SET HIGH-LOW-SWAP TO GUESS
                    COMPUTE GUESS = (LOW + GUESS) / 2
                    SET HIGH TO HIGH-LOW-SWAP
-               ELSE IF TOO-LOW
-                   SET HIGH-LOW-SWAP TO GUESS
-                   COMPUTE GUESS = (HIGH + GUESS) / 2
-                   SET LOW TO HIGH-LOW-SWAP
+               ELSE
+                   IF TOO-LOW
+                       SET HIGH-LOW-SWAP TO GUESS
+                       COMPUTE GUESS = (HIGH + GUESS) / 2
+                       SET LOW TO HIGH-LOW-SWAP
+                   END-IF
                END-IF
+               ADD 1 TO ITERATIONS-OUT
                PERFORM COMPUTE-ERROR
                PERFORM SHOW-INFO
            END-PERFORM.
            PERFORM COMPUTE-ERROR.
            PERFORM SHOW-INFO.
 
-           MOVE GUESS TO SQRT-OUT.
+           IF ITERATIONS-OUT >= MAX-ITERATIONS
+               SET NUMUTIL-STATUS-MAX-ITER TO TRUE
+           END-IF.
+
+           MOVE GUESS TO NUMUTIL-RESULT-DEC.
+
+           SQRT-EXIT.
+               MOVE "SQRT    " TO AUDIT-PROGRAM-NAME.
+               MOVE SPACES TO AUDIT-INPUT-TEXT.
+               STRING "N=" NUMUTIL-N-INT DELIMITED BY SIZE
+                   INTO AUDIT-INPUT-TEXT.
+               IF NUMUTIL-STATUS-MAX-ITER
+                   MOVE "STATUS=MAXITER" TO AUDIT-RESULT-TEXT
+               ELSE
+                   MOVE SPACES TO AUDIT-RESULT-TEXT
+                   STRING "SQRT=" NUMUTIL-RESULT-DEC DELIMITED BY SIZE
+                       INTO AUDIT-RESULT-TEXT
+               END-IF.
+               CALL "AUDITLOG" USING AUDIT-PROGRAM-NAME,
+                   AUDIT-INPUT-TEXT, AUDIT-RESULT-TEXT.
+               EXIT.
        END PROGRAM SQRT.
