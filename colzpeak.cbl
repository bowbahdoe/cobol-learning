@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COLZPEAK.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  N PICTURE 9(5).
+       77  DIV-BY-2 PICTURE 9(5).
+       77  MODULUS PICTURE 9.
+       77  N-OVERFLOW-SWITCH PICTURE X VALUE 'N'.
+           88 N-WOULD-OVERFLOW VALUE 'Y'.
+       COPY auditlog.
+
+       LINKAGE SECTION.
+       COPY numutil.
+       77  PEAK-VALUE-OUT PICTURE 9(5).
+
+       PROCEDURE DIVISION USING NUMUTIL-N-INT, NUMUTIL-RESULT-INT,
+           NUMUTIL-STATUS, PEAK-VALUE-OUT.
+           MOVE NUMUTIL-N-INT TO N.
+           SET NUMUTIL-RESULT-INT TO 0.
+           SET NUMUTIL-STATUS-OK TO TRUE.
+           MOVE N TO PEAK-VALUE-OUT.
+
+           PERFORM UNTIL N <= 1 OR N-WOULD-OVERFLOW
+               DISPLAY N
+               DIVIDE N BY 2 GIVING DIV-BY-2 REMAINDER MODULUS
+               IF MODULUS = 0 THEN
+                   MOVE DIV-BY-2 TO N
+                   ADD 1 TO NUMUTIL-RESULT-INT
+               ELSE
+                   IF N > 33332 THEN
+                       SET N-WOULD-OVERFLOW TO TRUE
+                       SET NUMUTIL-STATUS-OVERFLOW TO TRUE
+                   ELSE
+                       COMPUTE N = (N * 3) + 1
+                       ADD 1 TO NUMUTIL-RESULT-INT
+                       IF N > PEAK-VALUE-OUT
+                           MOVE N TO PEAK-VALUE-OUT
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           DISPLAY N.
+
+           MOVE "COLZPEAK" TO AUDIT-PROGRAM-NAME.
+           MOVE SPACES TO AUDIT-INPUT-TEXT.
+           STRING "N=" NUMUTIL-N-INT DELIMITED BY SIZE
+               INTO AUDIT-INPUT-TEXT.
+           IF NUMUTIL-STATUS-OVERFLOW
+               MOVE "STATUS=OVERFLOW" TO AUDIT-RESULT-TEXT
+           ELSE
+               MOVE SPACES TO AUDIT-RESULT-TEXT
+               STRING "STEPS=" NUMUTIL-RESULT-INT " PEAK="
+                   PEAK-VALUE-OUT DELIMITED BY SIZE
+                   INTO AUDIT-RESULT-TEXT
+           END-IF.
+           CALL "AUDITLOG" USING AUDIT-PROGRAM-NAME, AUDIT-INPUT-TEXT,
+               AUDIT-RESULT-TEXT.
+       END PROGRAM COLZPEAK.
