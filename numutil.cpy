@@ -0,0 +1,13 @@
+      * Common linkage fields for the numeric-utility subprograms
+      * (COLLATZ, SQRT, and any future numeric utility). Callers and
+      * drivers COPY this once and pass the elementary items that fit
+      * the utility being called, instead of redeclaring ad hoc
+      * LINKAGE fields with incompatible PICTURE clauses per program.
+       01  NUMUTIL-N-INT        PICTURE 9(5).
+       01  NUMUTIL-N-DEC        PICTURE 9(5)V9(5).
+       01  NUMUTIL-RESULT-INT   PICTURE 9(5).
+       01  NUMUTIL-RESULT-DEC   PICTURE 9(5)V9(5).
+       01  NUMUTIL-STATUS       PICTURE X.
+           88  NUMUTIL-STATUS-OK        VALUE 'O'.
+           88  NUMUTIL-STATUS-OVERFLOW  VALUE 'E'.
+           88  NUMUTIL-STATUS-MAX-ITER  VALUE 'M'.
