@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COLZCHN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT N-FILE ASSIGN TO "COLZRNG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  N-FILE.
+       01  N-RECORD PICTURE 9(5).
+
+       WORKING-STORAGE SECTION.
+       77  EOF-SWITCH PICTURE X VALUE 'N'.
+           88 NO-MORE-RECORDS VALUE 'Y'.
+       77  BEST-N PICTURE 9(5) VALUE ZERO.
+       77  BEST-STEPS PICTURE 9(5) VALUE ZERO.
+       77  BEST-PEAK PICTURE 9(5) VALUE ZERO.
+       77  PEAK-VALUE-OUT PICTURE 9(5).
+       COPY numutil.
+
+       PROCEDURE DIVISION.
+           PERFORM BEGIN.
+       BEGIN.
+           OPEN INPUT N-FILE.
+           PERFORM READ-NEXT-RECORD.
+           PERFORM PROCESS-ONE-N UNTIL NO-MORE-RECORDS.
+           CLOSE N-FILE.
+           DISPLAY "LONGEST CHAIN: N=" BEST-N ", STEPS=" BEST-STEPS
+               ", PEAK VALUE=" BEST-PEAK.
+           STOP RUN.
+
+       PROCESS-ONE-N.
+           MOVE N-RECORD TO NUMUTIL-N-INT.
+           CALL "COLZPEAK" USING NUMUTIL-N-INT, NUMUTIL-RESULT-INT,
+               NUMUTIL-STATUS, PEAK-VALUE-OUT.
+           IF NOT NUMUTIL-STATUS-OVERFLOW
+               IF NUMUTIL-RESULT-INT > BEST-STEPS
+                   MOVE NUMUTIL-N-INT TO BEST-N
+                   MOVE NUMUTIL-RESULT-INT TO BEST-STEPS
+                   MOVE PEAK-VALUE-OUT TO BEST-PEAK
+               END-IF
+           END-IF.
+           PERFORM READ-NEXT-RECORD.
+
+       READ-NEXT-RECORD.
+           READ N-FILE
+               AT END SET NO-MORE-RECORDS TO TRUE
+           END-READ.
+       END PROGRAM COLZCHN.
