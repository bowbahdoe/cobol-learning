@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-FILE-RECORD.
+           05  AFR-TIMESTAMP      PICTURE X(17).
+           05  AFR-SEP-1          PICTURE X(01).
+           05  AFR-PROGRAM-NAME   PICTURE X(08).
+           05  AFR-SEP-2          PICTURE X(01).
+           05  AFR-INPUT-TEXT     PICTURE X(30).
+           05  AFR-SEP-3          PICTURE X(01).
+           05  AFR-RESULT-TEXT    PICTURE X(30).
+
+       WORKING-STORAGE SECTION.
+       77  WS-CURRENT-DATE PICTURE 9(8).
+       77  WS-CURRENT-TIME PICTURE 9(8).
+       77  AUDIT-FILE-STATUS PICTURE XX.
+       01  WS-TIMESTAMP.
+           05  WS-TS-DATE PICTURE 9(8).
+           05  FILLER PICTURE X(01) VALUE SPACE.
+           05  WS-TS-TIME PICTURE 9(8).
+
+       LINKAGE SECTION.
+       COPY auditlog.
+
+       PROCEDURE DIVISION USING AUDIT-PROGRAM-NAME, AUDIT-INPUT-TEXT,
+           AUDIT-RESULT-TEXT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-DATE TO WS-TS-DATE.
+           MOVE WS-CURRENT-TIME TO WS-TS-TIME.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+
+           MOVE WS-TIMESTAMP TO AFR-TIMESTAMP.
+           MOVE SPACE TO AFR-SEP-1.
+           MOVE AUDIT-PROGRAM-NAME TO AFR-PROGRAM-NAME.
+           MOVE SPACE TO AFR-SEP-2.
+           MOVE AUDIT-INPUT-TEXT TO AFR-INPUT-TEXT.
+           MOVE SPACE TO AFR-SEP-3.
+           MOVE AUDIT-RESULT-TEXT TO AFR-RESULT-TEXT.
+           WRITE AUDIT-FILE-RECORD.
+           CLOSE AUDIT-FILE.
+       END PROGRAM AUDITLOG.
