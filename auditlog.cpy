@@ -0,0 +1,8 @@
+      * Common linkage fields for the AUDITLOG subprogram. Any
+      * program that wants its calls traced populates these three
+      * items and CALLs "AUDITLOG" - the subprogram stamps the
+      * current date and time and appends one record to the shared
+      * audit file.
+       01  AUDIT-PROGRAM-NAME   PICTURE X(08).
+       01  AUDIT-INPUT-TEXT     PICTURE X(30).
+       01  AUDIT-RESULT-TEXT    PICTURE X(30).
