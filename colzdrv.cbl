@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COLZDRV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT N-FILE ASSIGN TO "COLZIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "COLZCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  N-FILE.
+       01  N-RECORD PICTURE 9(5).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD PICTURE 9(9).
+
+       WORKING-STORAGE SECTION.
+       77  EOF-SWITCH PICTURE X VALUE 'N'.
+           88 NO-MORE-RECORDS VALUE 'Y'.
+       77  CKPT-FILE-STATUS PICTURE XX.
+       77  RESTART-RECORD-COUNT PICTURE 9(9) VALUE ZERO.
+       77  RESTART-SWITCH PICTURE X VALUE 'N'.
+           88 HAVE-RESTART-POINT VALUE 'Y'.
+       77  CHECKPOINT-INTERVAL PICTURE 9(4) VALUE 100.
+       77  RECORDS-SINCE-CHECKPOINT PICTURE 9(4) VALUE ZERO.
+       77  RECORDS-PROCESSED PICTURE 9(9) VALUE ZERO.
+       COPY numutil.
+
+       PROCEDURE DIVISION.
+           PERFORM BEGIN.
+       BEGIN.
+           PERFORM LOAD-RESTART-POINT.
+           OPEN INPUT N-FILE.
+           PERFORM READ-NEXT-RECORD.
+           PERFORM PROCESS-ONE-N UNTIL NO-MORE-RECORDS.
+           CLOSE N-FILE.
+           PERFORM CLEAR-CHECKPOINT.
+           STOP RUN.
+
+       LOAD-RESTART-POINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE INTO RESTART-RECORD-COUNT
+                   AT END MOVE ZERO TO RESTART-RECORD-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF RESTART-RECORD-COUNT > ZERO
+                   SET HAVE-RESTART-POINT TO TRUE
+               END-IF
+           END-IF.
+
+       PROCESS-ONE-N.
+           MOVE N-RECORD TO NUMUTIL-N-INT.
+           ADD 1 TO RECORDS-PROCESSED.
+           IF HAVE-RESTART-POINT
+                   AND RECORDS-PROCESSED <= RESTART-RECORD-COUNT
+               CONTINUE
+           ELSE
+               CALL "COLLATZ" USING NUMUTIL-N-INT, NUMUTIL-RESULT-INT,
+                   NUMUTIL-STATUS
+               IF NUMUTIL-STATUS-OVERFLOW
+                   DISPLAY "N = " NUMUTIL-N-INT
+                       ", SEQUENCE EXCEEDED WORKING RANGE"
+               ELSE
+                   DISPLAY "N = " NUMUTIL-N-INT ", STEPS NEEDED = "
+                       NUMUTIL-RESULT-INT
+               END-IF
+               PERFORM WRITE-CHECKPOINT-IF-DUE
+           END-IF.
+           PERFORM READ-NEXT-RECORD.
+
+       WRITE-CHECKPOINT-IF-DUE.
+           ADD 1 TO RECORDS-SINCE-CHECKPOINT.
+           IF RECORDS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+               MOVE RECORDS-PROCESSED TO CHECKPOINT-RECORD
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+               MOVE ZERO TO RECORDS-SINCE-CHECKPOINT
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           MOVE ZERO TO CHECKPOINT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       READ-NEXT-RECORD.
+           READ N-FILE
+               AT END SET NO-MORE-RECORDS TO TRUE
+           END-READ.
+       END PROGRAM COLZDRV.
