@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COLZRECN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXPECT-FILE ASSIGN TO "COLZEXP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXPECT-FILE.
+       01  EXPECT-RECORD.
+           05  EXP-N PICTURE 9(5).
+           05  EXP-STEPS PICTURE 9(5).
+
+       WORKING-STORAGE SECTION.
+       77  EOF-SWITCH PICTURE X VALUE 'N'.
+           88 NO-MORE-RECORDS VALUE 'Y'.
+       77  EXCEPTION-COUNT PICTURE 9(5) VALUE ZERO.
+       COPY numutil.
+
+       PROCEDURE DIVISION.
+           PERFORM BEGIN.
+       BEGIN.
+           OPEN INPUT EXPECT-FILE.
+           PERFORM READ-NEXT-RECORD.
+           PERFORM CHECK-ONE-N UNTIL NO-MORE-RECORDS.
+           CLOSE EXPECT-FILE.
+           DISPLAY "TOTAL EXCEPTIONS: " EXCEPTION-COUNT.
+           STOP RUN.
+
+       CHECK-ONE-N.
+           MOVE EXP-N TO NUMUTIL-N-INT.
+           CALL "COLLATZ" USING NUMUTIL-N-INT, NUMUTIL-RESULT-INT,
+               NUMUTIL-STATUS.
+           IF NUMUTIL-STATUS-OVERFLOW
+               DISPLAY "EXCEPTION: N=" EXP-N
+                   ", SEQUENCE EXCEEDED WORKING RANGE"
+               ADD 1 TO EXCEPTION-COUNT
+           ELSE IF NUMUTIL-RESULT-INT NOT = EXP-STEPS
+               DISPLAY "EXCEPTION: N=" EXP-N ", EXPECTED=" EXP-STEPS
+                   ", ACTUAL=" NUMUTIL-RESULT-INT
+               ADD 1 TO EXCEPTION-COUNT
+           END-IF.
+           PERFORM READ-NEXT-RECORD.
+
+       READ-NEXT-RECORD.
+           READ EXPECT-FILE
+               AT END SET NO-MORE-RECORDS TO TRUE
+           END-READ.
+       END PROGRAM COLZRECN.
